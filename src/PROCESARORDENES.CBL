@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESARORDENES.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDENESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDENID
+           FILE STATUS IS FSOF.
+
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT MIDCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS MIDCTLKEY
+           FILE STATUS IS FSMC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD ORDENESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "ORDENES.DAT".
+           01 ORDENESREC.
+             02 ORDENID       PIC 9(6).
+             02 CUENTAORIGEN  PIC X(10).
+             02 CUENTADESTINO PIC X(10).
+             02 IMPORTEORDEN  PIC 9999V99.
+             02 DIAMES        PIC 99.
+             02 ACTIVA        PIC X(1) VALUE "Y". *> Y o N
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD MIDCONTROLFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MIDCONTROL.DAT".
+           01 MIDCONTROLREC.
+             02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSOF      PIC XX.
+           77 FSCF      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSMC      PIC XX.
+           77 MIDCTLKEY PIC 9 VALUE 1.
+           77 MIDBOOT   PIC X VALUE "N".
+           77 MIDBOOT2  PIC X VALUE "N".
+           77 EOO       PIC X VALUE "N".
+           77 EOC       PIC X VALUE "N".
+           77 DIAACT    PIC 99.
+           77 MESACT    PIC 99.
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 MIDACT    PIC 9(9).
+           77 SALDODISP PIC S9999999V99.
+           77 SALDOORIG PIC S9999999V99.
+           77 SALDODEST PIC S9999999V99.
+           77 IMPORTE   PIC S9999V99.
+           77 ORDENESOK   PIC 9(5) VALUE 0.
+           77 ORDENESERR  PIC 9(5) VALUE 0.
+           77 CONTFORMA   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT FECHAACT FROM DATE.
+           DIVIDE FECHAACT BY 100 GIVING MESACT REMAINDER DIAACT.
+           DISPLAY "PROCESARORDENES - lote de ordenes periodicas".
+           OPEN INPUT ORDENESFILE.
+           IF FSOF = "35"
+               *> Todavia no existe ningun fichero de ordenes
+               *> periodicas: no hay nada que ejecutar en este lote.
+               GO TO FIN
+           END-IF.
+           GO TO LEERORDEN.
+
+       LEERORDEN.
+           READ ORDENESFILE NEXT RECORD
+                AT END MOVE "Y" TO EOO
+           END-READ.
+           IF EOO = "N"
+               IF ACTIVA = "Y" AND DIAMES = DIAACT
+                   GO TO EJECUTARORDEN
+               END-IF
+               GO TO LEERORDEN
+           END-IF.
+           GO TO FIN.
+
+       EJECUTARORDEN.
+           MOVE IMPORTEORDEN TO IMPORTE.
+           IF IMPORTE > 999.99
+               *> El importe no cabe en el movimiento del mayor sin
+               *> truncarse: se deja la orden sin ejecutar.
+               ADD 1 TO ORDENESERR GIVING ORDENESERR
+               GO TO LEERORDEN
+           END-IF.
+           OPEN I-O CLIENTESFILE.
+       BUSCARORIGEN.
+           MOVE "N" TO EOC.
+           MOVE CUENTAORIGEN TO CUENTA.
+           START CLIENTESFILE
+                KEY IS = CUENTA
+                INVALID KEY MOVE "Y" TO EOC
+           END-START.
+           IF EOC = "N"
+               READ CLIENTESFILE NEXT RECORD
+                    AT END MOVE "Y" TO EOC
+               END-READ
+           END-IF.
+           IF EOC = "Y"
+               CLOSE CLIENTESFILE
+               ADD 1 TO ORDENESERR GIVING ORDENESERR
+               GO TO LEERORDEN
+           END-IF.
+           ADD SALDO TO LIMDESCUB GIVING SALDODISP.
+           IF IMPORTE > SALDODISP
+               CLOSE CLIENTESFILE
+               ADD 1 TO ORDENESERR GIVING ORDENESERR
+               GO TO LEERORDEN
+           END-IF.
+           SUBTRACT IMPORTE FROM SALDO GIVING SALDO.
+           MOVE SALDO TO SALDOORIG.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+
+           OPEN I-O CLIENTESFILE.
+       BUSCARDESTINO.
+           MOVE "N" TO EOC.
+           MOVE CUENTADESTINO TO CUENTA.
+           START CLIENTESFILE
+                KEY IS = CUENTA
+                INVALID KEY MOVE "Y" TO EOC
+           END-START.
+           IF EOC = "N"
+               READ CLIENTESFILE NEXT RECORD
+                    AT END MOVE "Y" TO EOC
+               END-READ
+           END-IF.
+           IF EOC = "Y"
+               *> La cuenta destino ha desaparecido: se deja pendiente
+               *> de revision, sin descontar el importe de origen.
+               CLOSE CLIENTESFILE
+               ADD IMPORTE TO SALDOORIG GIVING SALDOORIG
+               OPEN I-O CLIENTESFILE
+               GO TO DESHACERORIGEN
+           END-IF.
+           ADD IMPORTE TO SALDO GIVING SALDO.
+           MOVE SALDO TO SALDODEST.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+           GO TO ANOTARORDEN.
+
+       DESHACERORIGEN.
+           MOVE "N" TO EOC.
+           MOVE CUENTAORIGEN TO CUENTA.
+           START CLIENTESFILE
+                KEY IS = CUENTA
+                INVALID KEY MOVE "Y" TO EOC
+           END-START.
+           IF EOC = "N"
+               READ CLIENTESFILE NEXT RECORD
+                    AT END MOVE "Y" TO EOC
+               END-READ
+           END-IF.
+           IF EOC = "Y"
+               *> La cuenta origen ha desaparecido justo despues del
+               *> cargo: no hay nada que restituir, solo se registra
+               *> la incidencia.
+               CLOSE CLIENTESFILE
+               ADD 1 TO ORDENESERR GIVING ORDENESERR
+               GO TO LEERORDEN
+           END-IF.
+           MOVE SALDOORIG TO SALDO.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+           ADD 1 TO ORDENESERR GIVING ORDENESERR.
+           GO TO LEERORDEN.
+
+       ANOTARORDEN.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+
+           OPEN I-O MOVIMIENTOSFILE.
+       SIGUIENTEMID.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT
+           END-IF.
+           IF MIDBOOT = "N"
+               READ MIDCONTROLFILE
+                    INVALID KEY MOVE "Y" TO MIDBOOT
+               END-READ
+           END-IF.
+           IF MIDBOOT = "Y"
+               GO TO BOOTSTRAPMID
+           END-IF.
+           MOVE ULTIMOMID TO MIDACT.
+           GO TO SALDA.
+       BOOTSTRAPMID.
+           *> No existe todavia el fichero de control: se reconstruye
+           *> el ultimo MID usado a partir de MOVIMIENTOSFILE.
+           MOVE 0 TO MIDACT.
+           MOVE "N" TO EOO.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOO
+           END-READ.
+           IF EOO = "N"
+               MOVE MID TO MIDACT
+               GO TO LEERMOV
+           END-IF.
+           MOVE "N" TO EOO.
+       SALDA.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO MID.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTAORIGEN TO CUENTAMOV.
+           MOVE "Transferencia periodica enviada" TO CONCEPTO.
+           MOVE IMPORTE TO CANTIDAD.
+           MULTIPLY CANTIDAD BY -1 GIVING CANTIDAD.
+           MOVE CUENTADESTINO TO DESTINO.
+           MOVE SALDOORIG TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+
+       SIGUIENTEMID2.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT2.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT2
+               MOVE 0 TO MIDACT
+           ELSE
+               READ MIDCONTROLFILE
+               MOVE ULTIMOMID TO MIDACT
+           END-IF.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT2 = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+           MOVE MIDACT TO MID.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTADESTINO TO CUENTAMOV.
+           MOVE "Transferencia periodica recibida" TO CONCEPTO.
+           MOVE IMPORTE TO CANTIDAD.
+           MOVE CUENTAORIGEN TO DESTINO.
+           MOVE SALDODEST TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+           ADD 1 TO ORDENESOK GIVING ORDENESOK.
+           GO TO LEERORDEN.
+
+       FIN.
+           CLOSE ORDENESFILE.
+           MOVE ORDENESOK TO CONTFORMA.
+           DISPLAY "Ordenes ejecutadas: " CONTFORMA.
+           MOVE ORDENESERR TO CONTFORMA.
+           DISPLAY "Ordenes con incidencia: " CONTFORMA.
+           STOP RUN.
+       END PROGRAM PROCESARORDENES.
