@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMESTOCK.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT INFORMEFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD ESPECTACULOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+           01 ESPECTACULOSREC.
+             02 NUM      PIC 9(3).
+             02 NOMBRE   PIC X(20).
+             02 DESCRIPCION   PIC X(20).
+             02 FECHA PIC 9(6). *> Sin formato
+             02 PRECIO PIC 999V99.
+             02 DISPONIBLES PIC 99999.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD INFORMEFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "INFORMESTOCK.DAT".
+           01 LINEAINFORME PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 FSEF   PIC XX.
+           77 FSMF   PIC XX.
+           77 FSIF   PIC XX.
+           77 EOE    PIC X VALUE "N".
+           77 EOM    PIC X VALUE "N".
+           77 UMBRAL PIC 99999.
+           77 FECHAI PIC 9(6).
+           77 FECHAF PIC 9(6).
+           77 NUMTXT PIC X(10).
+           77 ENTRADASVEND PIC 9(5).
+           77 DEVOLVEND PIC 9(5).
+           77 ENTRADASTOTAL PIC 9(5).
+           77 DEVOLTOTAL PIC 9(5).
+           77 ERRORCONSIST PIC 9 VALUE 0.
+           77 INCONSISTENCIAS PIC 9(5) VALUE 0.
+           77 NUMFORMA PIC ZZ9.
+           77 DISPFORMA PIC ZZZZ9.
+           77 VENDFORMA PIC ZZZZ9.
+           77 TOTALFORMA PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Informe de existencias de entradas - UnizarBank".
+           DISPLAY "Introduzca fecha inicial del periodo (AAMMDD): ".
+           ACCEPT FECHAI.
+           DISPLAY "Introduzca fecha final del periodo (AAMMDD): ".
+           ACCEPT FECHAF.
+           DISPLAY "Introduzca el umbral de existencias bajas: ".
+           ACCEPT UMBRAL.
+
+           OPEN OUTPUT INFORMEFILE.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "UnizarBank - Reconciliacion existencias entradas"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "  Num  Nombre               Disponibles  Vendidas"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+
+           OPEN INPUT ESPECTACULOSFILE.
+       LEERESPECT.
+           READ ESPECTACULOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOE
+           END-READ.
+           IF EOE = "N"
+               MOVE NUM TO NUMFORMA
+               MOVE NUM TO NUMTXT
+               GO TO CONTARVENTAS
+           END-IF.
+           GO TO FIN.
+
+       CONTARVENTAS.
+           MOVE 0 TO ENTRADASVEND.
+           MOVE 0 TO DEVOLVEND.
+           MOVE 0 TO ENTRADASTOTAL.
+           MOVE 0 TO DEVOLTOTAL.
+           MOVE "N" TO EOM.
+           OPEN INPUT MOVIMIENTOSFILE.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOM
+           END-READ.
+           IF EOM = "N"
+               IF DESTINO = NUMTXT
+                   IF CONCEPTO = "Entrada"
+                       ADD 1 TO ENTRADASTOTAL GIVING ENTRADASTOTAL
+                       IF FECHORA (1:6) NOT < FECHAI
+                          AND FECHORA (1:6) NOT > FECHAF
+                           ADD 1 TO ENTRADASVEND GIVING ENTRADASVEND
+                       END-IF
+                   END-IF
+                   IF CONCEPTO = "Devolucion entrada"
+                       ADD 1 TO DEVOLTOTAL GIVING DEVOLTOTAL
+                       IF FECHORA (1:6) NOT < FECHAI
+                          AND FECHORA (1:6) NOT > FECHAF
+                           ADD 1 TO DEVOLVEND GIVING DEVOLVEND
+                       END-IF
+                   END-IF
+               END-IF
+               GO TO LEERMOV
+           END-IF.
+           CLOSE MOVIMIENTOSFILE.
+           *> Las entradas anuladas dentro del periodo no cuentan como
+           *> vendidas a efectos de la reconciliacion. Una entrada
+           *> vendida antes del periodo y anulada dentro de el no debe
+           *> dejar el contador en negativo.
+           IF DEVOLVEND > ENTRADASVEND
+               MOVE 0 TO ENTRADASVEND
+           ELSE
+               SUBTRACT DEVOLVEND FROM ENTRADASVEND GIVING ENTRADASVEND
+           END-IF.
+           MOVE 0 TO ERRORCONSIST.
+           IF DEVOLTOTAL > ENTRADASTOTAL
+               *> No puede haber mas devoluciones que entradas vendidas
+               *> en toda la historia del espectaculo: el dato de
+               *> existencias no es fiable.
+               MOVE 1 TO ERRORCONSIST
+               ADD 1 TO INCONSISTENCIAS GIVING INCONSISTENCIAS
+           END-IF.
+           GO TO ESCRIBIRLINEA.
+
+       ESCRIBIRLINEA.
+           MOVE DISPONIBLES TO DISPFORMA.
+           MOVE ENTRADASVEND TO VENDFORMA.
+           MOVE SPACES TO LINEAINFORME.
+           IF ERRORCONSIST = 1
+               STRING "  " NUMFORMA "  " NOMBRE "  " DISPFORMA
+                      "     " VENDFORMA "  INCONSISTENCIA"
+                      DELIMITED BY SIZE INTO LINEAINFORME
+           ELSE
+               IF DISPONIBLES < UMBRAL
+                   STRING "  " NUMFORMA "  " NOMBRE "  " DISPFORMA
+                          "     " VENDFORMA "  BAJO STOCK"
+                          DELIMITED BY SIZE INTO LINEAINFORME
+               ELSE
+                   STRING "  " NUMFORMA "  " NOMBRE "  " DISPFORMA
+                          "     " VENDFORMA
+                          DELIMITED BY SIZE INTO LINEAINFORME
+               END-IF
+           END-IF.
+           WRITE LINEAINFORME.
+           GO TO LEERESPECT.
+
+       FIN.
+           CLOSE ESPECTACULOSFILE.
+           MOVE SPACES TO LINEAINFORME.
+           MOVE INCONSISTENCIAS TO TOTALFORMA.
+           STRING "Espectaculos con inconsistencias: " TOTALFORMA
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           CLOSE INFORMEFILE.
+           DISPLAY "Informe generado en INFORMESTOCK.DAT".
+           STOP RUN.
+       END PROGRAM INFORMESTOCK.
