@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUADRESALDO.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT INFORMEFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD INFORMEFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CUADRESALDO.DAT".
+           01 LINEAINFORME PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF   PIC XX.
+           77 FSMF   PIC XX.
+           77 FSIF   PIC XX.
+           77 EOC    PIC X VALUE "N".
+           77 EOM    PIC X VALUE "N".
+           77 SUMAMOV   PIC S9999999V99.
+           77 CUENTATXT PIC X(10).
+           77 SALDOFORMA PIC -Z,ZZZ,ZZ9.99.
+           77 SUMAFORMA  PIC -Z,ZZZ,ZZ9.99.
+           77 CUADRADAS  PIC 9(5) VALUE 0.
+           77 DESCUADRADAS PIC 9(5) VALUE 0.
+           77 TOTALFORMA  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Cuadre de saldos - UnizarBank".
+
+           OPEN OUTPUT INFORMEFILE.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "UnizarBank - Cuadre de saldos frente al mayor"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "  Cuenta      Nombre                  SaldoVivo"
+                  "      SumaMovtos    Estado"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+
+           OPEN INPUT CLIENTESFILE.
+       LEERCLIENTE.
+           READ CLIENTESFILE NEXT RECORD
+                AT END MOVE "Y" TO EOC
+           END-READ.
+           IF EOC = "N"
+               MOVE CUENTA TO CUENTATXT
+               GO TO SUMARMOVTOS
+           END-IF.
+           GO TO FIN.
+
+       SUMARMOVTOS.
+           MOVE 0 TO SUMAMOV.
+           MOVE "N" TO EOM.
+           OPEN INPUT MOVIMIENTOSFILE.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOM
+           END-READ.
+           IF EOM = "N"
+               IF CUENTAMOV = CUENTATXT
+                   ADD CANTIDAD TO SUMAMOV GIVING SUMAMOV
+               END-IF
+               GO TO LEERMOV
+           END-IF.
+           CLOSE MOVIMIENTOSFILE.
+           GO TO ESCRIBIRLINEA.
+
+       ESCRIBIRLINEA.
+           MOVE SALDO TO SALDOFORMA.
+           MOVE SUMAMOV TO SUMAFORMA.
+           MOVE SPACES TO LINEAINFORME.
+           IF SUMAMOV = SALDO
+               ADD 1 TO CUADRADAS GIVING CUADRADAS
+               STRING "  " CUENTATXT "  " NOMBAPE(1:25) "  " SALDOFORMA
+                      "  " SUMAFORMA "  CUADRA"
+                      DELIMITED BY SIZE INTO LINEAINFORME
+           ELSE
+               ADD 1 TO DESCUADRADAS GIVING DESCUADRADAS
+               STRING "  " CUENTATXT "  " NOMBAPE(1:25) "  " SALDOFORMA
+                      "  " SUMAFORMA "  DESCUADRE"
+                      DELIMITED BY SIZE INTO LINEAINFORME
+           END-IF.
+           WRITE LINEAINFORME.
+           GO TO LEERCLIENTE.
+
+       FIN.
+           CLOSE CLIENTESFILE.
+           MOVE SPACES TO LINEAINFORME.
+           MOVE DESCUADRADAS TO TOTALFORMA.
+           STRING "Cuentas descuadradas: " TOTALFORMA
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           CLOSE INFORMEFILE.
+           DISPLAY "Informe generado en CUADRESALDO.DAT".
+           STOP RUN.
+       END PROGRAM CUADRESALDO.
