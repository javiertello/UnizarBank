@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESBLOQUEARTARJETA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT LOGDESBLOQUEOFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSLF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD LOGDESBLOQUEOFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "DESBLOQUEOS.DAT".
+           01 LINEALOG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 FSLF      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 DNIBUS    PIC X(9).
+           77 IDCLERK   PIC X(10).
+           77 ERROR1    PIC 9 VALUE 0.
+           77 FECHAACT  PIC 9(6).
+           77 HORAACT   PIC 9(8).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE 0 TO ERROR1.
+       PANTALLA1.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           DISPLAY "UnizarBank - Mantenimiento de tarjetas"
+                LINE 2 COLUMN 20 UNDERLINE.
+           DISPLAY "DNI del cliente: _________"
+                LINE 6 COLUMN 18.
+           IF ERROR1 = 1
+                DISPLAY "DNI no encontrado"
+                        LINE 8 COLUMN 18
+           END-IF
+           DISPLAY "Enter - Aceptar                    F1 - Salir"
+                LINE 22 COLUMN 15.
+           ACCEPT DNIBUS LINE 6 COLUMN 35.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               STOP RUN
+           END-IF.
+           OPEN I-O CLIENTESFILE.
+       BUSCARCLIENTE.
+           MOVE DNIBUS TO DNI.
+           READ CLIENTESFILE
+                INVALID KEY MOVE 1 TO ERROR1
+           END-READ.
+           IF ERROR1 = 1
+               CLOSE CLIENTESFILE
+               GO TO PANTALLA1
+           END-IF.
+           MOVE 0 TO ERROR1.
+           GO TO PANTALLA2.
+
+       PANTALLA2.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           DISPLAY "UnizarBank - Mantenimiento de tarjetas"
+                LINE 2 COLUMN 20 UNDERLINE.
+           DISPLAY "Cliente: " NOMBAPE
+                LINE 5 COLUMN 15.
+           DISPLAY "Cuenta: " CUENTA
+                LINE 6 COLUMN 15.
+           IF BLOQUEADA = "Y"
+               DISPLAY "Estado: BLOQUEADA"
+                    LINE 7 COLUMN 15
+           ELSE
+               DISPLAY "Estado: ACTIVA"
+                    LINE 7 COLUMN 15
+           END-IF.
+           DISPLAY "Intentos restantes: " INTENTOSREST
+                LINE 8 COLUMN 15.
+           DISPLAY "Identificacion del empleado: __________"
+                LINE 11 COLUMN 15.
+           DISPLAY "Enter - Desbloquear y restaurar intentos"
+                LINE 22 COLUMN 15.
+           DISPLAY "F1 - Salir sin cambios"
+                LINE 23 COLUMN 15.
+           ACCEPT IDCLERK LINE 11 COLUMN 44.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               CLOSE CLIENTESFILE
+               GO TO PANTALLA1
+           END-IF.
+           MOVE "N" TO BLOQUEADA.
+           MOVE 3 TO INTENTOSREST.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+           GO TO ANOTARLOG.
+
+       ANOTARLOG.
+           ACCEPT FECHAACT FROM DATE.
+           ACCEPT HORAACT FROM TIME.
+           OPEN EXTEND LOGDESBLOQUEOFILE.
+           IF FSLF = "35"
+               OPEN OUTPUT LOGDESBLOQUEOFILE
+           END-IF.
+           MOVE SPACES TO LINEALOG.
+           STRING FECHAACT " " HORAACT " EMPLEADO=" IDCLERK
+                  " DNI=" DNIBUS " ACCION=DESBLOQUEO"
+                  DELIMITED BY SIZE INTO LINEALOG.
+           WRITE LINEALOG.
+           CLOSE LOGDESBLOQUEOFILE.
+           GO TO PANTALLA1.
+       END PROGRAM DESBLOQUEARTARJETA.
