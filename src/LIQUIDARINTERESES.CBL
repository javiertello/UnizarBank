@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIQUIDARINTERESES.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT MIDCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS MIDCTLKEY
+           FILE STATUS IS FSMC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD MIDCONTROLFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MIDCONTROL.DAT".
+           01 MIDCONTROLREC.
+             02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSMC      PIC XX.
+           77 MIDCTLKEY PIC 9 VALUE 1.
+           77 MIDBOOT   PIC X VALUE "N".
+           77 EOC       PIC X VALUE "N".
+           77 EOM       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 INTERES   PIC S9999999V99.
+           77 LIQUIDADAS PIC 9(5) VALUE 0.
+           77 INCIDENCIAS PIC 9(5) VALUE 0.
+           77 CONTFORMA  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "LIQUIDARINTERESES - abono mensual de intereses".
+           OPEN I-O CLIENTESFILE.
+           GO TO LEERCLIENTE.
+
+       LEERCLIENTE.
+           READ CLIENTESFILE NEXT RECORD
+                AT END MOVE "Y" TO EOC
+           END-READ.
+           IF EOC = "N"
+               IF TASAINTERES > 0 AND SALDO > 0
+                   GO TO CALCULARINTERES
+               END-IF
+               GO TO LEERCLIENTE
+           END-IF.
+           CLOSE CLIENTESFILE.
+           GO TO FIN.
+
+       CALCULARINTERES.
+           COMPUTE INTERES ROUNDED = SALDO * TASAINTERES / 100.
+           IF INTERES = 0
+               GO TO LEERCLIENTE
+           END-IF.
+           IF INTERES > 999.99
+               *> El interes calculado no cabe en el importe de un
+               *> movimiento (CANTIDAD): se deja sin liquidar y se
+               *> marca como incidencia para revision manual, en vez
+               *> de truncarlo y descuadrar el saldo con el extracto.
+               ADD 1 TO INCIDENCIAS GIVING INCIDENCIAS
+               GO TO LEERCLIENTE
+           END-IF.
+           ADD INTERES TO SALDO GIVING SALDO.
+           REWRITE CLIENTESREC.
+           GO TO ANOTAR.
+
+       ANOTAR.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+
+           OPEN I-O MOVIMIENTOSFILE.
+       SIGUIENTEMID.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT
+           END-IF.
+           IF MIDBOOT = "N"
+               READ MIDCONTROLFILE
+                    INVALID KEY MOVE "Y" TO MIDBOOT
+               END-READ
+           END-IF.
+           IF MIDBOOT = "Y"
+               GO TO BOOTSTRAPMID
+           END-IF.
+           MOVE ULTIMOMID TO MIDACT.
+           GO TO SAL.
+       BOOTSTRAPMID.
+           *> No existe todavia el fichero de control: se reconstruye
+           *> el ultimo MID usado a partir de MOVIMIENTOSFILE.
+           MOVE 0 TO MIDACT.
+           MOVE "N" TO EOM.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+              AT END MOVE "Y" TO EOM
+           END-READ
+           IF EOM = "N"
+                MOVE MID TO MIDACT
+                GO TO LEERMOV
+           END-IF.
+       SAL.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO MID.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTA TO CUENTAMOV.
+           MOVE "Interes" TO CONCEPTO.
+           MOVE INTERES TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+           ADD 1 TO LIQUIDADAS GIVING LIQUIDADAS.
+           GO TO LEERCLIENTE.
+
+       FIN.
+           MOVE LIQUIDADAS TO CONTFORMA.
+           DISPLAY "Cuentas liquidadas: " CONTFORMA.
+           MOVE INCIDENCIAS TO CONTFORMA.
+           DISPLAY "Cuentas con interes fuera de rango: " CONTFORMA.
+           STOP RUN.
+       END PROGRAM LIQUIDARINTERESES.
