@@ -11,6 +11,17 @@
            RELATIVE KEY IS MKEY
            FILE STATUS IS FSOF.
 
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLDNI
+           ALTERNATE RECORD KEY IS CLCUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT EXTRACTOFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSEX.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 
@@ -24,8 +35,31 @@
                  02 CONCEPTOOF PIC X(40).
                  02 CANTIDADOF PIC S999V99.
                  02 DESTINOOF PIC X(10) VALUE "".
-                 02 SALDOCUENTAOF    PIC 9999999V99.
-                 
+                 02 SALDOCUENTAOF    PIC S9999999V99.
+
+               FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 CLDNI      PIC X(9).
+                 02 CLNOMBAPE  PIC X(40).
+                 02 CLTEL      PIC X(12).
+                 02 CLDIR      PIC X(30).
+                 02 CLCUENTA   PIC X(10).
+                 02 CLSALDO    PIC S9999999V99.
+                 02 CLBLOQUEADA PIC X(1). *> Y o N
+                 02 CLCLAVE    PIC X(15).
+                 02 CLLIMDESCUB PIC 9999V99.
+                 02 CLINTENTOSREST PIC 9 VALUE 3.
+                 02 CLCLAVEANT1 PIC X(15).
+                 02 CLCLAVEANT2 PIC X(15).
+                 02 CLTASAINTERES PIC 99V99 VALUE 0.
+
+               FD EXTRACTOFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "EXTRACTO.DAT".
+               01 LINEAEXTRACTO PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 FSMF   PIC XX.
            77 TECLA  PIC X(01).
@@ -68,8 +102,13 @@
            77 TMP2 PIC 999999.
            77 TMP3 PIC 9999.
            77 TMP4 PIC 99.
-           77 SALDOFORMA PIC Z,ZZZ,ZZ9.99.
+           77 SALDOFORMA PIC -Z,ZZZ,ZZ9.99.
            77 CANTFORMA PIC ---9.99.
+           77 FSCF   PIC XX.
+           77 FSEX   PIC XX.
+           77 EOFCLI PIC X VALUE "N".
+           77 NOMBAPEEX PIC X(40).
+           77 DIREX     PIC X(30).
        LINKAGE SECTION.
            77 CUENTACT   PIC X(10).
            
@@ -260,22 +299,27 @@
                             LINE 24 COLUMN 31.
                     DISPLAY "F1 - Cancelar"
                             LINE 24 COLUMN 61.
+                    DISPLAY "F10 - Imprimir extracto"
+                            LINE 23 COLUMN 1.
                     IF CUENTA = 0
                         CLOSE ORDEREDFILE
                         EXIT PROGRAM.
-                    *>ELSE 
+                    *>ELSE
                         *>MOVE 0 TO CUENTA
                     *>END-IF
-                    
+
                     ACCEPT TECLA WITH AUTO PROMPT " ".
                     IF TECLA <> " "
                         GO TO REPEATX
                     END-IF
                     ACCEPT ESCAP FROM ESCAPE KEY.
                     IF ESCAP <> 91 AND ESCAP <> 92
-                       AND ESCAP <> 01
+                       AND ESCAP <> 01 AND ESCAP <> 90
                         GO TO REPEATX
                     ELSE
+                        IF ESCAP = 90
+                            GO TO EXTRACTOP
+                        END-IF
                         IF ESCAP = 91
                             ADD NUMREG TO CUENTA GIVING TMP
                             ADD NOVALE TO TMP GIVING TMP
@@ -287,7 +331,7 @@
                             END-IF
                             IF EOF = "N"
                                 *> Muestra otra pagina
-                                DISPLAY ERASE EOS LINE 8 COLUMN 1 
+                                DISPLAY ' ' ERASE EOS LINE 8 COLUMN 1
                                 MOVE 0 TO CUENTA
                                 GO TO LEER
                             ELSE
@@ -320,10 +364,124 @@
                 MOVE 0 TO CUENTA.
                 MOVE 0 TO TMP.
                 MOVE 0 TO NOVALE.
-                MOVE "N" TO EOF.      
-                
+                MOVE "N" TO EOF.
+
                 GO TO LEER.
-	           
-           
-           
+
+           EXTRACTOP.
+                *> Volcamos a EXTRACTO.DAT los movimientos que cumplen
+                *> el mismo filtro fechas/cantidades usado en pantalla.
+                CLOSE ORDEREDFILE.
+
+                MOVE SPACES TO NOMBAPEEX.
+                MOVE SPACES TO DIREX.
+                MOVE "N" TO EOFCLI.
+                OPEN INPUT CLIENTESFILE.
+           BUSCARCLI.
+                MOVE CUENTACT TO CLCUENTA.
+                START CLIENTESFILE
+                     KEY IS = CLCUENTA
+                     INVALID KEY MOVE "Y" TO EOFCLI
+                END-START.
+                IF EOFCLI = "N"
+                    READ CLIENTESFILE NEXT RECORD
+                         AT END MOVE "Y" TO EOFCLI
+                    END-READ
+                END-IF.
+                IF EOFCLI = "N"
+                    MOVE CLNOMBAPE TO NOMBAPEEX
+                    MOVE CLDIR TO DIREX
+                END-IF.
+                CLOSE CLIENTESFILE.
+
+                OPEN OUTPUT EXTRACTOFILE.
+                MOVE SPACES TO LINEAEXTRACTO.
+                STRING "UnizarBank - Extracto de movimientos"
+                       DELIMITED BY SIZE INTO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+                MOVE SPACES TO LINEAEXTRACTO.
+                STRING "Titular: " NOMBAPEEX
+                       DELIMITED BY SIZE INTO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+                MOVE SPACES TO LINEAEXTRACTO.
+                STRING "Direccion: " DIREX
+                       DELIMITED BY SIZE INTO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+                MOVE SPACES TO LINEAEXTRACTO.
+                STRING "Cuenta: " CUENTACT
+                       DELIMITED BY SIZE INTO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+                MOVE SPACES TO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+                MOVE "  Fecha       Concepto        Cantidad  Saldo"
+                     TO LINEAEXTRACTO.
+                WRITE LINEAEXTRACTO.
+
+                MOVE "N" TO EOF.
+                MOVE 1 TO MKEY.
+                OPEN INPUT ORDEREDFILE.
+           EXTLEER.
+                READ ORDEREDFILE NEXT
+                     AT END MOVE "Y" TO EOF
+                END-READ.
+                IF EOF = "N"
+                  IF CANTIDADOF < 0
+                    MULTIPLY CANTIDADOF BY -1 GIVING CANABS
+                  ELSE
+                    MOVE CANTIDADOF TO CANABS
+                  END-IF
+                  IF CUENTAMOVOF = CUENTACT
+                     AND FECHORAOF NOT < FECHORAI
+                     AND FECHORAOF NOT > FECHORAF
+                     AND CANABS NOT < CANTI
+                     AND CANABS NOT > CANTF
+                    MOVE FECHORAOF TO ANO(1:2)
+                    COMPUTE TMP = FUNCTION MOD (FECHORAOF, 100000000)
+                    MOVE TMP TO MES(1:2)
+                    COMPUTE TMP2 = FUNCTION MOD (FECHORAOF, 1000000)
+                    MOVE TMP2 TO DIA(1:2)
+                    COMPUTE TMP3 = FUNCTION MOD (FECHORAOF, 10000)
+                    MOVE TMP3 TO HORA(1:2)
+                    COMPUTE TMP4 = FUNCTION MOD (FECHORAOF, 100)
+                    MOVE TMP4 TO MINUTOS
+                    STRING DIA "/" MES "/" ANO " - " HORA ":" MINUTOS
+                           DELIMITED BY SIZE INTO TODO
+                    MOVE CANTIDADOF TO CANTFORMA
+                    MOVE SALDOCUENTAOF TO SALDOFORMA
+                    MOVE SPACES TO LINEAEXTRACTO
+                    STRING TODO             DELIMITED BY SIZE
+                           "  "             DELIMITED BY SIZE
+                           CONCEPTOOF(1:38) DELIMITED BY SIZE
+                           "  "             DELIMITED BY SIZE
+                           CANTFORMA        DELIMITED BY SIZE
+                           "  "             DELIMITED BY SIZE
+                           SALDOFORMA       DELIMITED BY SIZE
+                           INTO LINEAEXTRACTO
+                    WRITE LINEAEXTRACTO
+                  END-IF
+                  GO TO EXTLEER
+                END-IF.
+                CLOSE ORDEREDFILE.
+                CLOSE EXTRACTOFILE.
+
+                DISPLAY ' ' ERASE EOS LINE 8 COLUMN 1.
+                DISPLAY "Extracto generado en EXTRACTO.DAT"
+                        LINE 9 COLUMN 11.
+                DISPLAY "Enter - Aceptar"
+                        LINE 19 COLUMN 15.
+           EXTWAIT.
+                ACCEPT TECLA WITH AUTO PROMPT " ".
+                IF TECLA <> " "
+                    GO TO EXTWAIT
+                END-IF
+                ACCEPT ESCAP FROM ESCAPE KEY.
+                IF ESCAP <> 13
+                    GO TO EXTWAIT
+                END-IF.
+
+                MOVE 0 TO CUENTA.
+                MOVE 0 TO NOVALE.
+                MOVE "N" TO EOF.
+                GO TO AYLEER.
+
        END PROGRAM CONSULTAMOV.
\ No newline at end of file
