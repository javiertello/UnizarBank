@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMEMOVGRANDES.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT INFORMEFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD INFORMEFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVGRANDES.DAT".
+           01 LINEAINFORME PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF   PIC XX.
+           77 FSMF   PIC XX.
+           77 FSIF   PIC XX.
+           77 EOC    PIC X VALUE "N".
+           77 EOM    PIC X VALUE "N".
+           77 FECHAACT  PIC 9(6).
+           77 UMBRAL    PIC 9999999V99.
+           77 CUENTATXT PIC X(10).
+           77 CANTABS   PIC 9999999V99.
+           77 SUMADIA   PIC 9999999V99.
+           77 CANTFORMA PIC -Z,ZZZ,ZZ9.99.
+           77 SUMAFORMA PIC -Z,ZZZ,ZZ9.99.
+           77 HORAFORMA PIC 9999.
+           77 EXCESOS   PIC 9(5) VALUE 0.
+           77 TOTALFORMA  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Informe de movimientos elevados - UnizarBank".
+           DISPLAY "Introduzca la fecha a revisar (AAMMDD): ".
+           ACCEPT FECHAACT.
+           DISPLAY "Introduzca el umbral a partir del cual avisar: ".
+           ACCEPT UMBRAL.
+
+           OPEN OUTPUT INFORMEFILE.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "UnizarBank - Movimientos de efectivo elevados"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           MOVE SPACES TO LINEAINFORME.
+           STRING "  Cuenta      Hora  Concepto"
+                  "                           Importe   Motivo"
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+
+           OPEN INPUT CLIENTESFILE.
+       LEERCLIENTE.
+           READ CLIENTESFILE NEXT RECORD
+                AT END MOVE "Y" TO EOC
+           END-READ.
+           IF EOC = "N"
+               MOVE CUENTA TO CUENTATXT
+               GO TO REVISARMOVTOS
+           END-IF.
+           GO TO FIN.
+
+       REVISARMOVTOS.
+           MOVE 0 TO SUMADIA.
+           MOVE "N" TO EOM.
+           OPEN INPUT MOVIMIENTOSFILE.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOM
+           END-READ.
+           IF EOM = "N"
+               IF CUENTAMOV = CUENTATXT AND FECHORA (1:6) = FECHAACT
+                   IF CANTIDAD < 0
+                       MULTIPLY CANTIDAD BY -1 GIVING CANTABS
+                   ELSE
+                       MOVE CANTIDAD TO CANTABS
+                   END-IF
+                   ADD CANTABS TO SUMADIA GIVING SUMADIA
+                   IF CANTABS > UMBRAL
+                       MOVE FECHORA (7:4) TO HORAFORMA
+                       MOVE CANTABS TO CANTFORMA
+                       MOVE SPACES TO LINEAINFORME
+                       STRING "  " CUENTATXT "  " HORAFORMA "  "
+                              CONCEPTO (1:36) "  " CANTFORMA
+                              "  AISLADO"
+                              DELIMITED BY SIZE INTO LINEAINFORME
+                       WRITE LINEAINFORME
+                       ADD 1 TO EXCESOS GIVING EXCESOS
+                   END-IF
+               END-IF
+               GO TO LEERMOV
+           END-IF.
+           CLOSE MOVIMIENTOSFILE.
+           IF SUMADIA > UMBRAL
+               MOVE SUMADIA TO SUMAFORMA
+               MOVE SPACES TO LINEAINFORME
+               STRING "  " CUENTATXT "  ----  " "Acumulado del dia"
+                      "  " SUMAFORMA "  DIARIO"
+                      DELIMITED BY SIZE INTO LINEAINFORME
+               WRITE LINEAINFORME
+               ADD 1 TO EXCESOS GIVING EXCESOS
+           END-IF.
+           GO TO LEERCLIENTE.
+
+       FIN.
+           CLOSE CLIENTESFILE.
+           MOVE SPACES TO LINEAINFORME.
+           MOVE EXCESOS TO TOTALFORMA.
+           STRING "Movimientos senalados: " TOTALFORMA
+                  DELIMITED BY SIZE INTO LINEAINFORME.
+           WRITE LINEAINFORME.
+           CLOSE INFORMEFILE.
+           DISPLAY "Informe generado en MOVGRANDES.DAT".
+           STOP RUN.
+       END PROGRAM INFORMEMOVGRANDES.
