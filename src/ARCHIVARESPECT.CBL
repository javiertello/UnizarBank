@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVARESPECT.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+           SELECT ESPECTACULOSHISTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HNUM
+           FILE STATUS IS FSHF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD ESPECTACULOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+           01 ESPECTACULOSREC.
+             02 NUM      PIC 9(3).
+             02 NOMBRE   PIC X(20).
+             02 DESCRIPCION   PIC X(20).
+             02 FECHA PIC 9(6). *> Sin formato
+             02 PRECIO PIC 999V99.
+             02 DISPONIBLES PIC 99999.
+
+           FD ESPECTACULOSHISTFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "ESPECTACULOSHIST.DAT".
+           01 ESPECTACULOSHISTREC.
+             02 HNUM      PIC 9(3).
+             02 HNOMBRE   PIC X(20).
+             02 HDESCRIPCION   PIC X(20).
+             02 HFECHA PIC 9(6). *> Sin formato
+             02 HPRECIO PIC 999V99.
+             02 HDISPONIBLES PIC 99999.
+
+       WORKING-STORAGE SECTION.
+           77 FSEF   PIC XX.
+           77 FSHF   PIC XX.
+           77 EOE    PIC X VALUE "N".
+           77 FECHAACT  PIC 9(6).
+           77 ARCHIVADOS PIC 9(5) VALUE 0.
+           77 TOTALFORMA PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Archivado de espectaculos caducados - UnizarBank".
+           ACCEPT FECHAACT FROM DATE.
+
+           OPEN I-O ESPECTACULOSFILE.
+           OPEN I-O ESPECTACULOSHISTFILE.
+           IF FSHF = "35"
+               CLOSE ESPECTACULOSHISTFILE
+               OPEN OUTPUT ESPECTACULOSHISTFILE
+           END-IF.
+       LEERESPECT.
+           READ ESPECTACULOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOE
+           END-READ.
+           IF EOE = "N"
+               IF FECHA < FECHAACT
+                   GO TO ARCHIVAR
+               ELSE
+                   GO TO LEERESPECT
+               END-IF
+           END-IF.
+           GO TO FIN.
+
+       ARCHIVAR.
+           MOVE NUM TO HNUM.
+           MOVE NOMBRE TO HNOMBRE.
+           MOVE DESCRIPCION TO HDESCRIPCION.
+           MOVE FECHA TO HFECHA.
+           MOVE PRECIO TO HPRECIO.
+           MOVE DISPONIBLES TO HDISPONIBLES.
+           WRITE ESPECTACULOSHISTREC.
+           DELETE ESPECTACULOSFILE RECORD.
+           ADD 1 TO ARCHIVADOS GIVING ARCHIVADOS.
+           GO TO LEERESPECT.
+
+       FIN.
+           CLOSE ESPECTACULOSFILE.
+           CLOSE ESPECTACULOSHISTFILE.
+           MOVE ARCHIVADOS TO TOTALFORMA.
+           DISPLAY "Espectaculos archivados: " TOTALFORMA.
+           STOP RUN.
+       END PROGRAM ARCHIVARESPECT.
