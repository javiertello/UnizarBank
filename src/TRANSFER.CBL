@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFER.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT MIDCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS MIDCTLKEY
+           FILE STATUS IS FSMC.
+
+           DATA DIVISION.
+           FILE SECTION.
+
+               FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC S9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 LIMDESCUB PIC 9999V99.
+                 02 INTENTOSREST PIC 9 VALUE 3.
+                 02 CLAVEANT1 PIC X(15).
+                 02 CLAVEANT2 PIC X(15).
+                 02 TASAINTERES PIC 99V99 VALUE 0.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC S9999999V99.
+
+               FD MIDCONTROLFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MIDCONTROL.DAT".
+               01 MIDCONTROLREC.
+                 02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSMC      PIC XX.
+           77 MIDCTLKEY PIC 9 VALUE 1.
+           77 MIDBOOT   PIC X VALUE "N".
+           77 MIDBOOT2  PIC X VALUE "N".
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 IMPORTE   PIC 99V99.
+           77 IMPORTE1  PIC 99.
+           77 IMPORTE2  PIC 99.
+           77 CENTIMOS  PIC 9V99.
+           77 EOF       PIC X VALUE "N".
+           77 EOFDEST   PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC -Z,ZZZ,ZZ9.99.
+           77 CAMPO     PIC 9 VALUE 0.
+           77 ERROR1    PIC 9 VALUE 0.
+           77 ERROR2    PIC 9 VALUE 0.
+           77 ERROR3    PIC 9 VALUE 0.
+           77 SALDODISP PIC S9999999V99.
+           77 CUENTADEST  PIC X(10).
+           77 SALDODEST   PIC S9999999V99.
+           77 SALDOORIG   PIC S9999999V99.
+       LINKAGE SECTION.
+           01 CUENTACT   PIC X(10).
+           01 SALDOACTL  PIC S9999999V99.
+           01 DNIACT     PIC X(9).
+
+       PROCEDURE DIVISION USING CUENTACT, SALDOACTL, DNIACT.
+           MOVE SALDOACTL TO SALDOFORMA.
+       REPEAT.
+           MOVE 0 TO CAMPO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ordenar transferencia"
+                LINE 4 COLUMN 28 UNDERLINE.
+           DISPLAY "Saldo actual: " SALDOFORMA "E"
+                LINE 6 COLUMN 22.
+           DISPLAY "Cuenta destino: __________"
+                LINE 8 COLUMN 18.
+           DISPLAY "Indique el importe a transferir: __.__E"
+                LINE 10 COLUMN 15.
+           IF ERROR1 = 1
+                DISPLAY "Indique un importe distinto de cero"
+                        LINE 12 COLUMN 15
+           END-IF
+           IF ERROR2 = 1
+                DISPLAY "Cuenta destino no encontrada"
+                        LINE 12 COLUMN 15
+           END-IF
+           IF ERROR3 = 1
+                DISPLAY "Saldo insuficiente para esta transferencia"
+                        LINE 12 COLUMN 15
+           END-IF
+           DISPLAY "Enter - Aceptar                    F1 - Cancelar"
+                LINE 19 COLUMN 15.
+        REPEAT2.
+           IF CAMPO = 0
+                ACCEPT CUENTADEST LINE 8 COLUMN 35
+           ELSE
+                IF CAMPO = 1
+                        ACCEPT IMPORTE1 LINE 10 COLUMN 49
+                ELSE
+                        IF CAMPO = 2
+                                ACCEPT IMPORTE2 LINE 10 COLUMN 52
+                        END-IF
+                END-IF
+           END-IF
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+                IF ESCAP = 13
+                     GO TO TRANSFERIR
+                ELSE
+                     IF ESCAP = 9 AND CAMPO < 2
+                          ADD 1 TO CAMPO GIVING CAMPO
+                          GO TO REPEAT2
+                     ELSE
+                        GO TO TRANSFERIR
+                     END-IF
+                END-IF
+           END-IF
+        TRANSFERIR.
+            MOVE 0 TO IMPORTE.
+            ADD IMPORTE1 TO IMPORTE GIVING IMPORTE.
+            DIVIDE IMPORTE2 BY 100 GIVING CENTIMOS.
+            ADD CENTIMOS TO IMPORTE GIVING IMPORTE.
+            IF IMPORTE = 0.00
+                MOVE 1 TO ERROR1
+                GO TO REPEAT
+            END-IF
+            MOVE 0 TO ERROR1.
+            MOVE 0 TO ERROR3.
+            MOVE "N" TO EOFDEST.
+            OPEN INPUT CLIENTESFILE.
+        BUSCARDEST.
+            MOVE CUENTADEST TO CUENTA.
+            START CLIENTESFILE
+                 KEY IS = CUENTA
+                 INVALID KEY MOVE "Y" TO EOFDEST
+            END-START.
+            IF EOFDEST = "Y"
+                CLOSE CLIENTESFILE
+                MOVE 1 TO ERROR2
+                GO TO REPEAT
+            END-IF.
+            READ CLIENTESFILE NEXT RECORD
+                 AT END MOVE "Y" TO EOFDEST
+            END-READ.
+            IF EOFDEST = "Y"
+                CLOSE CLIENTESFILE
+                MOVE 1 TO ERROR2
+                GO TO REPEAT
+            END-IF.
+            CLOSE CLIENTESFILE.
+            MOVE 0 TO ERROR2.
+            OPEN I-O CLIENTESFILE.
+            MOVE DNIACT TO DNI.
+            START CLIENTESFILE
+                 KEY = DNI
+            END-START
+            READ CLIENTESFILE NEXT
+                 AT END MOVE "Y" TO EOF
+            END-READ.
+            ADD SALDO TO LIMDESCUB GIVING SALDODISP.
+            IF IMPORTE > SALDODISP
+                CLOSE CLIENTESFILE
+                MOVE 1 TO ERROR3
+                GO TO REPEAT
+            END-IF.
+            SUBTRACT IMPORTE FROM SALDO GIVING SALDO.
+            MOVE SALDO TO SALDOORIG.
+            REWRITE CLIENTESREC.
+            CLOSE CLIENTESFILE.
+
+            OPEN I-O CLIENTESFILE.
+            MOVE "N" TO EOF.
+        BUSCARDEST2.
+            MOVE CUENTADEST TO CUENTA.
+            START CLIENTESFILE
+                 KEY IS = CUENTA
+                 INVALID KEY MOVE "Y" TO EOF
+            END-START.
+            IF EOF = "Y"
+                CLOSE CLIENTESFILE
+                GO TO DESHACERORIGEN
+            END-IF.
+            READ CLIENTESFILE NEXT RECORD
+                 AT END MOVE "Y" TO EOF
+            END-READ.
+            IF EOF = "Y"
+                CLOSE CLIENTESFILE
+                GO TO DESHACERORIGEN
+            END-IF.
+            ADD IMPORTE TO SALDO GIVING SALDO.
+            MOVE SALDO TO SALDODEST.
+            REWRITE CLIENTESREC.
+            CLOSE CLIENTESFILE.
+
+            MOVE "N" TO EOF.
+            OPEN I-O MOVIMIENTOSFILE.
+            GO TO SIGUIENTEMID.
+        DESHACERORIGEN.
+            *> La cuenta destino ha desaparecido tras el cargo en
+            *> origen: se restituye el importe descontado.
+            OPEN I-O CLIENTESFILE.
+            MOVE DNIACT TO DNI.
+            START CLIENTESFILE
+                 KEY = DNI
+            END-START
+            READ CLIENTESFILE NEXT
+                 AT END MOVE "Y" TO EOF
+            END-READ.
+            ADD IMPORTE TO SALDO GIVING SALDO.
+            REWRITE CLIENTESREC.
+            CLOSE CLIENTESFILE.
+            MOVE 1 TO ERROR2.
+            GO TO REPEAT.
+        SIGUIENTEMID.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT
+           END-IF.
+           IF MIDBOOT = "N"
+               READ MIDCONTROLFILE
+                    INVALID KEY MOVE "Y" TO MIDBOOT
+               END-READ
+           END-IF.
+           IF MIDBOOT = "Y"
+               GO TO BOOTSTRAPMID
+           END-IF.
+           MOVE ULTIMOMID TO MIDACT.
+           GO TO SALDA.
+        BOOTSTRAPMID.
+           *> No existe todavia el fichero de control: se reconstruye
+           *> el ultimo MID usado a partir de MOVIMIENTOSFILE.
+           MOVE 0 TO MIDACT.
+           MOVE "N" TO EOF.
+        LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+              AT END MOVE "Y" TO EOF
+           END-READ
+           IF EOF = "N"
+                MOVE MID TO MIDACT
+                GO TO LEERMOV
+           END-IF.
+        SALDA.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO MID.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTACT TO CUENTAMOV.
+           MOVE "Transferencia enviada" TO CONCEPTO.
+           MOVE IMPORTE TO CANTIDAD.
+           MULTIPLY CANTIDAD BY -1 GIVING CANTIDAD.
+           MOVE CUENTADEST TO DESTINO.
+           MOVE SALDOORIG TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+           OPEN I-O MOVIMIENTOSFILE.
+           GO TO SIGUIENTEMID2.
+        SIGUIENTEMID2.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT2.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT2
+               MOVE 0 TO MIDACT
+           ELSE
+               READ MIDCONTROLFILE
+               MOVE ULTIMOMID TO MIDACT
+           END-IF.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT2 = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+        SALDA2.
+           MOVE MIDACT TO MID.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTADEST TO CUENTAMOV.
+           MOVE "Transferencia recibida" TO CONCEPTO.
+           MOVE IMPORTE TO CANTIDAD.
+           MOVE CUENTACT TO DESTINO.
+           MOVE SALDODEST TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           SUBTRACT IMPORTE FROM SALDOACTL GIVING SALDOACTL.
+        SALIDA.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ordenar transferencia"
+                LINE 4 COLUMN 28 UNDERLINE.
+           DISPLAY "Transferencia realizada correctamente"
+                LINE 7 COLUMN 16.
+           MOVE SALDOACTL TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de " SALDOFORMA "E"
+                LINE 9 COLUMN 16.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 30.
+        REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+                ACCEPT ESCAP FROM ESCAPE KEY
+                    IF ESCAP <> 13
+                        GO TO REPEATX
+                    END-IF.
+       END PROGRAM TRANSFER.
