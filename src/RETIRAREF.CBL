@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RETIRAREF.
        AUTHOR. J Tello y S Josa
 	   
@@ -9,6 +9,7 @@ IDENTIFICATION DIVISION.
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
            FILE STATUS IS FSCF.
 
            SELECT MOVIMIENTOSFILE ASSIGN TO DISK
@@ -17,6 +18,12 @@ IDENTIFICATION DIVISION.
            RECORD KEY IS MID
            FILE STATUS IS FSMF.
 
+           SELECT MIDCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS MIDCTLKEY
+           FILE STATUS IS FSMC.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 
@@ -29,10 +36,15 @@ IDENTIFICATION DIVISION.
                  02 TEL      PIC X(12).
                  02 DIR      PIC X(30).
                  02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
+                 02 SALDO    PIC S9999999V99.
                  02 BLOQUEADA PIC X(1). *> Y o N
                  02 CLAVE    PIC X(15).
-                 
+                 02 LIMDESCUB PIC 9999V99.
+                 02 INTENTOSREST PIC 9 VALUE 3.
+                 02 CLAVEANT1 PIC X(15).
+                 02 CLAVEANT2 PIC X(15).
+                 02 TASAINTERES PIC 99V99 VALUE 0.
+
                FD MOVIMIENTOSFILE
                    LABEL RECORDS ARE STANDARD
                    VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
@@ -44,11 +56,20 @@ IDENTIFICATION DIVISION.
                  02 CONCEPTO PIC X(40).
                  02 CANTIDAD PIC S999V99.
                  02 DESTINO  PIC X(10) VALUE "".
-                 02 SALDOCUENTA    PIC 9999999V99.
-                 
+                 02 SALDOCUENTA    PIC S9999999V99.
+
+               FD MIDCONTROLFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MIDCONTROL.DAT".
+               01 MIDCONTROLREC.
+                 02 ULTIMOMID PIC 9(9).
+
        WORKING-STORAGE SECTION.
            77 FSCF      PIC XX.
            77 FSMF      PIC XX.
+           77 FSMC      PIC XX.
+           77 MIDCTLKEY PIC 9 VALUE 1.
+           77 MIDBOOT   PIC X VALUE "N".
            77 TECLA     PIC X(01).
            77 ESCAP     PIC 99.
            77 REINTEGRO PIC 99V99.
@@ -61,9 +82,14 @@ IDENTIFICATION DIVISION.
            77 HORA      PIC 9999. 
            77 FECHORAACT  PIC 9999999999.
            77 HORAACT   PIC 9(8).
-           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 SALDOFORMA   PIC -Z,ZZZ,ZZ9.99.
            77 CAMPO     PIC 9 VALUE 0.
            77 ERROR1    PIC 9 VALUE 0.
+           77 ERROR2    PIC 9 VALUE 0.
+           77 LIMDIARIO PIC 9999V99 VALUE 300.00.
+           77 RETIRADOHOY PIC 9999V99.
+           77 CANTABS   PIC 999V99.
+           77 SALDODISP PIC S9999999V99.
        LINKAGE SECTION.
            01 DNIACT    PIC X(9).
            
@@ -91,10 +117,14 @@ IDENTIFICATION DIVISION.
            DISPLAY "Indique la cantidad a reintegrar: __.__E" 
                 LINE 11 COLUMN 20.
            IF ERROR1 = 1
-                DISPLAY "Indique una cantidad menor o distinto de cero!!"
+                DISPLAY "Indique una cantidad menor o distinta de cero"
+                        LINE 13 COLUMN 20
+           END-IF
+           IF ERROR2 = 1
+                DISPLAY "Ha superado el limite diario de reintegros"
                         LINE 13 COLUMN 20
            END-IF
-           DISPLAY "Enter - Aceptar                        F1 - Cancelar" 
+           DISPLAY "Enter - Aceptar                    F1 - Cancelar"
                 LINE 19 COLUMN 15.
         REPEAT2.
            IF CAMPO = 0
@@ -124,29 +154,93 @@ IDENTIFICATION DIVISION.
             ADD REINTEGRO1 TO REINTEGRO GIVING REINTEGRO.
             DIVIDE REINTEGRO2 BY 100 GIVING CENTIMOS.
             ADD CENTIMOS TO REINTEGRO GIVING REINTEGRO.
-            IF REINTEGRO > SALDO OR REINTEGRO = 0.00
+            *> El saldo disponible incluye el descubierto autorizado.
+            ADD SALDO TO LIMDESCUB GIVING SALDODISP.
+            IF REINTEGRO > SALDODISP OR REINTEGRO = 0.00
                 MOVE 1 TO ERROR1
                 GO TO REPEAT
+            ELSE
+                GO TO COMPROBARLIMITE
+            END-IF.
+        COMPROBARLIMITE.
+            *> Sumamos los reintegros ya hechos hoy en esta cuenta
+            *> para no dejar superar el limite diario.
+            ACCEPT FECHAACT FROM DATE.
+            MOVE 0 TO RETIRADOHOY.
+            MOVE "N" TO EOF.
+            OPEN INPUT MOVIMIENTOSFILE.
+            GO TO SUMARETIROS.
+        SUMARETIROS.
+            READ MOVIMIENTOSFILE NEXT RECORD
+                 AT END MOVE "Y" TO EOF
+            END-READ.
+            IF EOF = "N"
+                IF CUENTAMOV = CUENTA AND CONCEPTO = "Reintegro"
+                   AND FECHORA(1:6) = FECHAACT
+                    IF CANTIDAD < 0
+                        MULTIPLY CANTIDAD BY -1 GIVING CANTABS
+                    ELSE
+                        MOVE CANTIDAD TO CANTABS
+                    END-IF
+                    ADD CANTABS TO RETIRADOHOY GIVING RETIRADOHOY
+                END-IF
+                GO TO SUMARETIROS
+            END-IF.
+            CLOSE MOVIMIENTOSFILE.
+            MOVE "N" TO EOF.
+            ADD REINTEGRO TO RETIRADOHOY GIVING RETIRADOHOY.
+            IF RETIRADOHOY > LIMDIARIO
+                MOVE 1 TO ERROR2
+                GO TO REPEAT
             ELSE
                 SUBTRACT REINTEGRO FROM SALDO GIVING SALDO
                 REWRITE CLIENTESREC
                 CLOSE CLIENTESFILE
                 OPEN I-O MOVIMIENTOSFILE
-                GO TO LEERMOV
-            END-IF   
+                GO TO SIGUIENTEMID
+            END-IF.
+        SIGUIENTEMID.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT
+           END-IF.
+           IF MIDBOOT = "N"
+               READ MIDCONTROLFILE
+                    INVALID KEY MOVE "Y" TO MIDBOOT
+               END-READ
+           END-IF.
+           IF MIDBOOT = "Y"
+               GO TO BOOTSTRAPMID
+           END-IF.
+           MOVE ULTIMOMID TO MIDACT.
+           GO TO SAL.
+        BOOTSTRAPMID.
+           *> No existe todavia el fichero de control: se reconstruye
+           *> el ultimo MID usado a partir de MOVIMIENTOSFILE.
+           MOVE 0 TO MIDACT.
+           MOVE "N" TO EOF.
         LEERMOV.
-           READ MOVIMIENTOSFILE NEXT RECORD 
+           READ MOVIMIENTOSFILE NEXT RECORD
 	      AT END MOVE "Y" TO EOF
 	   END-READ
 	   IF EOF = "N"
 	        MOVE MID TO MIDACT
 	        GO TO LEERMOV
-	   ELSE
-	        GO TO SAL
-	   END-IF
+	   END-IF.
 	SAL.
 	   ADD 1 TO MIDACT GIVING MIDACT.
 	   MOVE MIDACT TO MID.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
 	   *>CONSEGUIMOS FECHA
 	   ACCEPT FECHAACT FROM DATE.
 	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
@@ -180,5 +274,5 @@ IDENTIFICATION DIVISION.
                 ACCEPT ESCAP FROM ESCAPE KEY
                     IF ESCAP <> 13
                         GO TO REPEATX
-                    END-IF
-       END PROGRAM RETIRAREF.
\ No newline at end of file
+                    END-IF.
+       END PROGRAM RETIRAREF.
\ No newline at end of file
