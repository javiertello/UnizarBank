@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REANULARENTRADA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+           SELECT MIDCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS MIDCTLKEY
+           FILE STATUS IS FSMC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+           FD MOVIMIENTOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+           01 MOVIMIENTOSREC.
+             02 MID      PIC 9(9).
+             02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+             02 CUENTAMOV   PIC X(10).
+             02 CONCEPTO PIC X(40).
+             02 CANTIDAD PIC S999V99.
+             02 DESTINO  PIC X(10) VALUE "".
+             02 SALDOCUENTA    PIC S9999999V99.
+
+           FD ESPECTACULOSFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+           01 ESPECTACULOSREC.
+             02 NUM      PIC 9(3).
+             02 NOMBRE   PIC X(20).
+             02 DESCRIPCION   PIC X(20).
+             02 FECHA PIC 9(6). *> Sin formato
+             02 PRECIO PIC 999V99.
+             02 DISPONIBLES PIC 99999.
+
+           FD MIDCONTROLFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "MIDCONTROL.DAT".
+           01 MIDCONTROLREC.
+             02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSEF      PIC XX.
+           77 FSMC      PIC XX.
+           77 MIDCTLKEY PIC 9 VALUE 1.
+           77 MIDBOOT   PIC X VALUE "N".
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 MIDANULAR PIC 9(9).
+           77 CANTIDADORIG PIC S999V99.
+           77 NUMTXT    PIC X(10).
+           77 EOF       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC -Z,ZZZ,ZZ9.99.
+           77 ERROR1    PIC 9 VALUE 0.
+           77 ERROR2    PIC 9 VALUE 0.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           MOVE DNIACT TO DNI.
+           OPEN I-O CLIENTESFILE.
+           START CLIENTESFILE
+                KEY = DNI
+           END-START
+           READ CLIENTESFILE NEXT
+                AT END MOVE "Y" TO EOF
+           END-READ
+           MOVE SALDO TO SALDOFORMA.
+       REPEAT.
+           MOVE 0 TO MIDANULAR.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Anular entrada"
+                LINE 5 COLUMN 31 UNDERLINE.
+           DISPLAY "Saldo actual: " SALDOFORMA "E"
+                LINE 7 COLUMN 25.
+           DISPLAY "Indique el numero de movimiento de la compra"
+                LINE 9 COLUMN 17.
+           DISPLAY "que desea anular: _________"
+                LINE 11 COLUMN 20.
+           IF ERROR1 = 1
+                DISPLAY "Ese movimiento no es una compra de entradas"
+                        LINE 13 COLUMN 17
+                DISPLAY "de esta cuenta"
+                        LINE 14 COLUMN 17
+           END-IF
+           IF ERROR2 = 1
+                DISPLAY "La entrada ya no consta en el espectaculo"
+                        LINE 13 COLUMN 17
+           END-IF
+           DISPLAY "Enter - Aceptar                    F1 - Cancelar"
+                LINE 19 COLUMN 15.
+        REPEAT2.
+           ACCEPT MIDANULAR LINE 11 COLUMN 39.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+               GO TO BUSCARMOV
+           END-IF.
+        BUSCARMOV.
+           MOVE 0 TO ERROR1.
+           MOVE 0 TO ERROR2.
+           OPEN INPUT MOVIMIENTOSFILE.
+           MOVE MIDANULAR TO MID.
+           READ MOVIMIENTOSFILE
+                INVALID KEY MOVE 1 TO ERROR1
+           END-READ.
+           IF ERROR1 = 1
+               CLOSE MOVIMIENTOSFILE
+               GO TO REPEAT
+           END-IF.
+           IF CONCEPTO NOT = "Entrada" OR CUENTAMOV NOT = CUENTA
+               MOVE 1 TO ERROR1
+               CLOSE MOVIMIENTOSFILE
+               GO TO REPEAT
+           END-IF.
+           MOVE CANTIDAD TO CANTIDADORIG.
+           MOVE DESTINO TO NUMTXT.
+           CLOSE MOVIMIENTOSFILE.
+           GO TO BUSCARESPECT.
+        BUSCARESPECT.
+           OPEN I-O ESPECTACULOSFILE.
+           MOVE NUMTXT(1:3) TO NUM.
+           READ ESPECTACULOSFILE
+                INVALID KEY MOVE 1 TO ERROR2
+           END-READ.
+           IF ERROR2 = 1
+               CLOSE ESPECTACULOSFILE
+               GO TO REPEAT
+           END-IF.
+           ADD 1 TO DISPONIBLES GIVING DISPONIBLES.
+           REWRITE ESPECTACULOSREC.
+           CLOSE ESPECTACULOSFILE.
+           GO TO ABONAR.
+        ABONAR.
+           *> CANTIDADORIG es negativa (fue un cargo), asi que restarla
+           *> equivale a devolver el importe cobrado en la compra.
+           SUBTRACT CANTIDADORIG FROM SALDO GIVING SALDO.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+           OPEN I-O MOVIMIENTOSFILE.
+           GO TO SIGUIENTEMID.
+        SIGUIENTEMID.
+           MOVE 1 TO MIDCTLKEY.
+           MOVE "N" TO MIDBOOT.
+           OPEN I-O MIDCONTROLFILE.
+           IF FSMC = "35"
+               CLOSE MIDCONTROLFILE
+               OPEN OUTPUT MIDCONTROLFILE
+               MOVE "Y" TO MIDBOOT
+           END-IF.
+           IF MIDBOOT = "N"
+               READ MIDCONTROLFILE
+                    INVALID KEY MOVE "Y" TO MIDBOOT
+               END-READ
+           END-IF.
+           IF MIDBOOT = "Y"
+               GO TO BOOTSTRAPMID
+           END-IF.
+           MOVE ULTIMOMID TO MIDACT.
+           GO TO SAL.
+        BOOTSTRAPMID.
+           *> No existe todavia el fichero de control: se reconstruye
+           *> el ultimo MID usado a partir de MOVIMIENTOSFILE.
+           MOVE 0 TO MIDACT.
+           MOVE "N" TO EOF.
+        LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+              AT END MOVE "Y" TO EOF
+           END-READ
+           IF EOF = "N"
+                MOVE MID TO MIDACT
+                GO TO LEERMOV
+           END-IF.
+        SAL.
+           ADD 1 TO MIDACT GIVING MIDACT.
+           MOVE MIDACT TO MID.
+           MOVE MIDACT TO ULTIMOMID.
+           IF MIDBOOT = "Y"
+               WRITE MIDCONTROLREC
+           ELSE
+               REWRITE MIDCONTROLREC
+           END-IF.
+           CLOSE MIDCONTROLFILE.
+           *>CONSEGUIMOS FECHA
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTA TO CUENTAMOV.
+           MOVE "Devolucion entrada" TO CONCEPTO.
+           MOVE CANTIDADORIG TO CANTIDAD.
+           MULTIPLY CANTIDAD BY -1 GIVING CANTIDAD.
+           MOVE NUMTXT TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+        SALIDA.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Anular entrada"
+                LINE 5 COLUMN 31 UNDERLINE.
+           DISPLAY "La entrada ha sido anulada y el importe devuelto"
+                LINE 7 COLUMN 14.
+           MOVE SALDO TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de " SALDOFORMA "E"
+                LINE 9 COLUMN 16.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 30.
+        REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+                ACCEPT ESCAP FROM ESCAPE KEY
+                    IF ESCAP <> 13
+                        GO TO REPEATX
+                    END-IF.
+       END PROGRAM REANULARENTRADA.
