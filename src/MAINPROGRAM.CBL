@@ -1,4 +1,4 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROGRAM.
 	   
        AUTHOR. J Tello y S Josa
@@ -10,6 +10,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
            FILE STATUS IS FSCF.
            
            SELECT MOVIMIENTOSFILE ASSIGN TO DISK
@@ -36,10 +37,15 @@
                  02 TEL      PIC X(12).
                  02 DIR      PIC X(30).
                  02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
+                 02 SALDO    PIC S9999999V99.
                  02 BLOQUEADA PIC X(1). *> Y o N
                  02 CLAVE    PIC X(15).
-                 
+                 02 LIMDESCUB PIC 9999V99.
+                 02 INTENTOSREST PIC 9 VALUE 3.
+                 02 CLAVEANT1 PIC X(15).
+                 02 CLAVEANT2 PIC X(15).
+                 02 TASAINTERES PIC 99V99 VALUE 0.
+
                FD MOVIMIENTOSFILE
                    LABEL RECORDS ARE STANDARD
                    VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
@@ -50,7 +56,7 @@
                  02 CONCEPTO PIC X(40).
                  02 CANTIDAD PIC S999V99.
                  02 DESTINO  PIC X(10) VALUE "".
-                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 SALDOCUENTA    PIC S9999999V99.
                  
                FD ESPECTACULOSFILE
                    LABEL RECORDS ARE STANDARD
@@ -75,12 +81,11 @@
        77 CLAVEACT   PIC X(15).
        77 EXITO PIC X.
        77 DNIACT    PIC X(9).
-       77 SALDOACT PIC 9999999V99.
+       77 SALDOACT PIC S9999999V99.
        77 EX PIC 9 VALUE 0.
        77 ULTIMO PIC 9999999.
        77 EOC    PIC X VALUE "N".
-       77 INTENTOS PIC 9 VALUE 3.
-       
+
        
        PROCEDURE DIVISION.
                       
@@ -141,49 +146,59 @@
            
          VALIDAR.
              OPEN I-O CLIENTESFILE.
+             MOVE CUENTACT TO CUENTA.
+             START CLIENTESFILE
+                  KEY IS = CUENTA
+                  INVALID KEY MOVE "Y" TO EOC
+             END-START.
+             IF EOC = "Y"
+                 MOVE "N" TO EOC
+                 CLOSE CLIENTESFILE
+                 GO TO PANTALLA35
+             END-IF.
              GO TO LEERCLIENTES.
-         
+
          LEERCLIENTES.
-             READ CLIENTESFILE NEXT RECORD AT END MOVE "Y" TO EOC.
-             IF CUENTA = CUENTACT AND EOC <> "Y"
-                 IF BLOQUEADA = "Y"
+             READ CLIENTESFILE NEXT RECORD
+                  AT END MOVE "Y" TO EOC
+             END-READ.
+             IF EOC = "Y"
+                 MOVE "N" TO EOC
+                 CLOSE CLIENTESFILE
+                 GO TO PANTALLA35
+             END-IF.
+             IF BLOQUEADA = "Y"
+                 CLOSE CLIENTESFILE
+                 GO TO PANTALLA4
+             ELSE
+                 IF CLAVE = CLAVEACT
+                     *> LOGEO EXITOSO
+                     MOVE SALDO TO SALDOACT
+                     MOVE DNI TO DNIACT
+                     MOVE 3 TO INTENTOSREST
+                     REWRITE CLIENTESREC
                      CLOSE CLIENTESFILE
-                     MOVE 3 TO INTENTOS
-                     GO TO PANTALLA4
+                     GO TO PANTALLA5
                  ELSE
-                     IF CLAVE = CLAVEACT
-                         *> LOGEO EXITOSO
-                         MOVE SALDO TO SALDOACT
-                         MOVE DNI TO DNIACT
+                     SUBTRACT 1 FROM INTENTOSREST
+                         GIVING INTENTOSREST
+                     IF INTENTOSREST = 0
+                         MOVE "Y" TO BLOQUEADA
+                         REWRITE CLIENTESREC
                          CLOSE CLIENTESFILE
-                         GO TO PANTALLA5
+                         GO TO PANTALLA4
                      ELSE
-                         SUBTRACT 1 FROM INTENTOS GIVING INTENTOS                  
-                         IF INTENTOS = 0
-                             MOVE "Y" TO BLOQUEADA
-                             REWRITE CLIENTESREC
-                             CLOSE CLIENTESFILE
-                             GO TO PANTALLA4
-                         ELSE
-                             CLOSE CLIENTESFILE
-                             GO TO PANTALLA3
+                         REWRITE CLIENTESREC
+                         CLOSE CLIENTESFILE
+                         GO TO PANTALLA3
                      END-IF
                  END-IF
-                 
-             ELSE
-                 IF EOC <> "Y"
-                     GO TO LEERCLIENTES
-                 ELSE
-                     MOVE "N" TO EOC
-                     CLOSE CLIENTESFILE
-                     GO TO PANTALLA35
-                 END-IF
              END-IF
-             
+
          PANTALLA3.
              CALL "MOSTRARTITULO".
              CANCEL "MOSTRARTITULO".
-             DISPLAY "Clave incorrecta, quedan "INTENTOS" intentos"
+             DISPLAY "Clave incorrecta, quedan "INTENTOSREST" intentos"
                      LINE 6 COLUMN 20.
              DISPLAY "Enter - Aceptar"
                 LINE 24 COLUMN 10.
@@ -253,8 +268,9 @@
              DISPLAY "3 - Retirar efectivo" LINE 10 COLUMN 27.
              DISPLAY "4 - Ingresar efectivo" LINE 11 COLUMN 27.
              DISPLAY "5 - Ordenar transferencia" LINE 12 COLUMN 27.
-             DISPLAY "6 - Comprar entradas espectaculos" LINE 13 COLUMN 27.
+             DISPLAY "6 - Comprar entradas" LINE 13 COLUMN 27.
              DISPLAY "7 - Cambiar clave" LINE 15 COLUMN 27.
+             DISPLAY "8 - Anular entrada" LINE 16 COLUMN 27.
              DISPLAY "F1 - Cancelar"
                 LINE 17 COLUMN 27.
                 
@@ -304,14 +320,20 @@
                                               
                                              IF EXITO = "N"
                                                CANCEL "CAMBIARCLAVE"
-                                               GO TO PANTALLA4
+                                               GO TO PANTALLA5
                                              END-IF
                                              MOVE CLAVE TO CLAVEACT
                                              CANCEL "CAMBIARCLAVE"
                                          ELSE
-                                             GO TO REPEAT6
-                                                                
+                                         IF TECLA = 8
+                                           CALL "REANULARENTRADA"
+                                               USING DNIACT
+                                           CANCEL "REANULARENTRADA"
+                                         ELSE
+                                           GO TO REPEAT6
+                                         END-IF
+
              END-IF.
              GO TO PANTALLA5.
              
-       END PROGRAM MAINPROGRAM.
\ No newline at end of file
+       END PROGRAM MAINPROGRAM.
\ No newline at end of file
