@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMBIARCLAVE.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           FILE STATUS IS FSCF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTESFILE
+               LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.DAT".
+           01 CLIENTESREC.
+             02 DNI      PIC X(9).
+             02 NOMBAPE  PIC X(40).
+             02 TEL      PIC X(12).
+             02 DIR      PIC X(30).
+             02 CUENTA   PIC X(10).
+             02 SALDO    PIC S9999999V99.
+             02 BLOQUEADA PIC X(1). *> Y o N
+             02 CLAVE    PIC X(15).
+             02 LIMDESCUB PIC 9999V99.
+             02 INTENTOSREST PIC 9 VALUE 3.
+             02 CLAVEANT1 PIC X(15).
+             02 CLAVEANT2 PIC X(15).
+             02 TASAINTERES PIC 99V99 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 EOC       PIC X VALUE "N".
+           77 CLAVENUEVA1  PIC X(15).
+           77 CLAVENUEVA2  PIC X(15).
+           77 ERROR1    PIC 9 VALUE 0.
+           77 ERROR2    PIC 9 VALUE 0.
+           77 ERROR3    PIC 9 VALUE 0.
+           77 I         PIC 99.
+           77 LON       PIC 99.
+           77 REPETIDA  PIC X VALUE "N".
+
+       LINKAGE SECTION.
+           01 CLIENTEPARAM.
+             02 CCDNI       PIC X(9).
+             02 CCNOMBAPE   PIC X(40).
+             02 CCTEL       PIC X(12).
+             02 CCDIR       PIC X(30).
+             02 CCCUENTA    PIC X(10).
+             02 CCSALDO     PIC S9999999V99.
+             02 CCBLOQUEADA PIC X(1).
+             02 CCCLAVE     PIC X(15).
+             02 CCLIMDESCUB PIC 9999V99.
+             02 CCINTENTOSREST PIC 9.
+             02 CCCLAVEANT1 PIC X(15).
+             02 CCCLAVEANT2 PIC X(15).
+           01 EXITO PIC X.
+
+       PROCEDURE DIVISION USING CLIENTEPARAM, EXITO.
+       REPEAT.
+           MOVE 0 TO ERROR1.
+           MOVE 0 TO ERROR2.
+           MOVE 0 TO ERROR3.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Cambiar clave"
+                LINE 5 COLUMN 33 UNDERLINE.
+           DISPLAY "Nueva clave: "
+                LINE 8 COLUMN 22.
+           DISPLAY "Repita la nueva clave: "
+                LINE 10 COLUMN 22.
+           ACCEPT CLAVENUEVA1 SECURE LINE 8 COLUMN 35.
+           ACCEPT CLAVENUEVA2 SECURE LINE 10 COLUMN 45.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               MOVE "N" TO EXITO
+               EXIT PROGRAM
+           END-IF.
+           IF CLAVENUEVA1 NOT = CLAVENUEVA2
+               MOVE 1 TO ERROR1
+               GO TO PANTALLAERROR
+           END-IF.
+           GO TO COMPROBARDEBIL.
+
+       COMPROBARDEBIL.
+           *> Rechazamos claves de un unico caracter repetido, sin
+           *> contar los espacios de relleno de la derecha.
+           MOVE "N" TO REPETIDA.
+           COMPUTE LON = FUNCTION LENGTH(FUNCTION TRIM(CLAVENUEVA1)).
+           MOVE 1 TO I.
+       COMPROBARDEBIL2.
+           IF I <= LON
+               IF CLAVENUEVA1(I:1) NOT = CLAVENUEVA1(1:1)
+                   MOVE "Y" TO REPETIDA
+               END-IF
+               ADD 1 TO I GIVING I
+               GO TO COMPROBARDEBIL2
+           END-IF.
+           IF REPETIDA = "N"
+               MOVE 1 TO ERROR2
+               GO TO PANTALLAERROR
+           END-IF.
+           GO TO COMPROBARHISTORIA.
+
+       COMPROBARHISTORIA.
+           *> Rechazamos la clave si coincide con la actual o con
+           *> cualquiera de las dos anteriores.
+           IF CLAVENUEVA1 = CCCLAVE OR CLAVENUEVA1 = CCCLAVEANT1
+              OR CLAVENUEVA1 = CCCLAVEANT2
+               MOVE 1 TO ERROR3
+               GO TO PANTALLAERROR
+           END-IF.
+           GO TO GRABARCLAVE.
+
+       GRABARCLAVE.
+           MOVE CCDNI TO DNI.
+           OPEN I-O CLIENTESFILE.
+           START CLIENTESFILE
+                KEY = DNI
+           END-START
+           READ CLIENTESFILE NEXT
+                AT END MOVE "Y" TO EOC
+           END-READ.
+           MOVE CLAVEANT1 TO CLAVEANT2.
+           MOVE CLAVE TO CLAVEANT1.
+           MOVE CLAVENUEVA1 TO CLAVE.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+           MOVE CLAVEANT1 TO CCCLAVEANT1.
+           MOVE CLAVEANT2 TO CCCLAVEANT2.
+           MOVE CLAVE TO CCCLAVE.
+           MOVE "S" TO EXITO.
+           EXIT PROGRAM.
+
+       PANTALLAERROR.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Cambiar clave"
+                LINE 5 COLUMN 33 UNDERLINE.
+           IF ERROR1 = 1
+               DISPLAY "Las claves introducidas no coinciden"
+                    LINE 9 COLUMN 18
+           END-IF.
+           IF ERROR2 = 1
+               DISPLAY "La clave es demasiado debil"
+                    LINE 9 COLUMN 18
+           END-IF.
+           IF ERROR3 = 1
+               DISPLAY "No puede reutilizar una clave reciente"
+                    LINE 9 COLUMN 18
+           END-IF.
+           DISPLAY "Enter - Reintentar                 F1 - Cancelar"
+                LINE 19 COLUMN 15.
+       REPEAT2.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               MOVE "N" TO EXITO
+               EXIT PROGRAM
+           ELSE
+               IF ESCAP = 13
+                   GO TO REPEAT
+               ELSE
+                   GO TO REPEAT2
+               END-IF
+           END-IF.
+       END PROGRAM CAMBIARCLAVE.
